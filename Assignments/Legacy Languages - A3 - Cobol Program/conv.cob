@@ -4,67 +4,81 @@ ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
     SELECT STANDARD-OUTPUT ASSIGN TO DISPLAY.
+    SELECT CONVLOG-FILE ASSIGN TO "CONVLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CONVLOG-STATUS.
 
 DATA DIVISION.
 FILE SECTION.
 FD STANDARD-OUTPUT.
     01 STDOUT-RECORD  PICTURE X(80).
 
+*>One line per CONV call - good or bad - so a batch total that
+*>doesn't reconcile can be traced back to the call that caused it.
+FD CONVLOG-FILE.
+    COPY "convlog.cpy".
+
 WORKING-STORAGE SECTION.
-77  I    PICTURE S99 USAGE IS COMPUTATIONAL.
-77  PREV PICTURE S9(8) USAGE IS COMPUTATIONAL.
-77  D    PICTURE S9(4) USAGE IS COMPUTATIONAL.
+77  I            PICTURE S99 USAGE IS COMPUTATIONAL.
+77  PREV         PICTURE S9(8) USAGE IS COMPUTATIONAL.
+77  D            PICTURE S9(4) USAGE IS COMPUTATIONAL.
+77  REPEAT-COUNT PICTURE S99 USAGE IS COMPUTATIONAL.
+77  V-SEEN       PICTURE X(01).
+77  L-SEEN       PICTURE X(01).
+77  D-SEEN       PICTURE X(01).
+77  CONVLOG-STATUS PICTURE X(02).
 01 ERROR-MESS.
-    02 FILLER PICTURE X(22) VALUE ' ILLEGAL ROMAN NUMERAL'.
+    02 ERROR-TEXT PICTURE X(40).
 
 LINKAGE SECTION.
-77  M    PICTURE S99 USAGE IS COMPUTATIONAL.
-77  ERR  PICTURE S9 USAGE IS COMPUTATIONAL-3.
-77  SUM1 PICTURE S9(8) USAGE IS COMPUTATIONAL.
-01  ARRAY-AREA.
-    02 S PICTURE X(1) OCCURS 30 TIMES.
+COPY "convparm.cpy".
+COPY "arrarea.cpy".
 
-PROCEDURE DIVISION USING ARRAY-AREA, M, ERR, SUM1.
+PROCEDURE DIVISION USING ARRAY-AREA, M, ERR, SUM1, CASE-IND.
     MOVE ZERO TO SUM1. MOVE 1001 TO PREV.
-    PERFORM LOOP THRU END-LOOP VARYING I FROM 1 BY 1
-       UNTIL I IS GREATER THAN M.
-    MOVE 1 TO ERR. 
+    MOVE 1 TO ERR.
+    MOVE 'N' TO CASE-IND.
+    MOVE 1 TO REPEAT-COUNT.
+    MOVE 'N' TO V-SEEN. MOVE 'N' TO L-SEEN. MOVE 'N' TO D-SEEN.
+    IF M IS LESS THAN 1 OR M IS GREATER THAN 30
+        MOVE 5 TO ERR
+    ELSE
+        PERFORM LOOP THRU END-LOOP VARYING I FROM 1 BY 1
+           UNTIL I IS GREATER THAN M OR ERR IS NOT EQUAL TO 1
+    END-IF.
+    IF ERR IS NOT EQUAL TO 1
+        PERFORM WRITE-ERROR-MESS
+    END-IF.
+    PERFORM WRITE-LOG.
     GOBACK.
 
 *>Same function as original just restructured to avoid goto
 LOOP.
+    IF S(I) IS EQUAL TO 'i' OR 'v' OR 'x' OR 'l' OR 'c' OR 'd' OR 'm'
+        MOVE 'Y' TO CASE-IND
+    END-IF.
     IF S(I) IS EQUAL TO 'I' OR 'i' THEN
         MOVE 1 TO D
-        PERFORM DOMATH
     ELSE
         IF S(I) IS EQUAL TO 'V' OR 'v' THEN
             MOVE 5 TO D
-            PERFORM DOMATH
         ELSE
             IF S(I) IS EQUAL TO 'X' OR 'x' THEN
                 MOVE 10 TO D
-                PERFORM DOMATH
             ELSE
-                IF S(I) IS EQUAL TO 'L' OR 'l' THEN 
+                IF S(I) IS EQUAL TO 'L' OR 'l' THEN
                     MOVE 50 TO D
-                    PERFORM DOMATH
-                ELSE 
-                    IF S(I) IS EQUAL TO 'C' OR 'c' THEN 
+                ELSE
+                    IF S(I) IS EQUAL TO 'C' OR 'c' THEN
                         MOVE 100 TO D
-                        PERFORM DOMATH
-                    ELSE 
-                        IF S(I) IS EQUAL TO 'D' OR 'd' THEN 
+                    ELSE
+                        IF S(I) IS EQUAL TO 'D' OR 'd' THEN
                             MOVE 500 TO D
-                            PERFORM DOMATH
-                        ELSE 
-                            IF S(I) IS EQUAL TO 'M' OR 'm' THEN 
+                        ELSE
+                            IF S(I) IS EQUAL TO 'M' OR 'm' THEN
                                 MOVE 1000 TO D
-                                PERFORM DOMATH
                             ELSE
-                                OPEN OUTPUT STANDARD-OUTPUT
-                                WRITE STDOUT-RECORD FROM ERROR-MESS AFTER ADVANCING 1 LINE
                                 MOVE 2 TO ERR
-                                CLOSE STANDARD-OUTPUT
                             END-IF
                         END-IF
                     END-IF
@@ -72,12 +86,108 @@ LOOP.
             END-IF
         END-IF
     END-IF.
+    IF ERR IS EQUAL TO 1 THEN
+        IF D IS EQUAL TO PREV THEN
+            ADD 1 TO REPEAT-COUNT
+        ELSE
+            MOVE 1 TO REPEAT-COUNT
+        END-IF
+        PERFORM CHECK-NEVER-REPEATS
+        IF ERR IS EQUAL TO 1 THEN
+            IF REPEAT-COUNT IS GREATER THAN 3 THEN
+                MOVE 3 TO ERR
+            ELSE
+                PERFORM DOMATH
+            END-IF
+        END-IF
+    END-IF.
 END-LOOP. MOVE D TO PREV.
 
-*>Calculates sum
+*>V, L and D never repeat in a genuine Roman numeral - not even with
+*>gaps between them - unlike I/X/C/M, which may repeat up to three
+*>times in a row (checked separately via REPEAT-COUNT above).
+CHECK-NEVER-REPEATS.
+    IF D IS EQUAL TO 5 THEN
+        IF V-SEEN IS EQUAL TO 'Y' THEN
+            MOVE 3 TO ERR
+        ELSE
+            MOVE 'Y' TO V-SEEN
+        END-IF
+    ELSE
+        IF D IS EQUAL TO 50 THEN
+            IF L-SEEN IS EQUAL TO 'Y' THEN
+                MOVE 3 TO ERR
+            ELSE
+                MOVE 'Y' TO L-SEEN
+            END-IF
+        ELSE
+            IF D IS EQUAL TO 500 THEN
+                IF D-SEEN IS EQUAL TO 'Y' THEN
+                    MOVE 3 TO ERR
+                ELSE
+                    MOVE 'Y' TO D-SEEN
+                END-IF
+            END-IF
+        END-IF
+    END-IF.
+END-CHECK-NEVER-REPEATS.
+
+*>Calculates sum. A subtractive pair (D greater than PREV) is only
+*>legal for I-before-V/X, X-before-L/C and C-before-D/M - anything
+*>else is flagged rather than silently netted into SUM1.
 DOMATH.
-    ADD D TO SUM1.
-    IF D IS GREATER THAN PREV
-        COMPUTE SUM1 = SUM1 - 2 * PREV.
+    IF D IS GREATER THAN PREV THEN
+        IF (PREV IS EQUAL TO 1 AND (D IS EQUAL TO 5 OR D IS EQUAL TO 10))
+        OR (PREV IS EQUAL TO 10 AND (D IS EQUAL TO 50 OR D IS EQUAL TO 100))
+        OR (PREV IS EQUAL TO 100 AND (D IS EQUAL TO 500 OR D IS EQUAL TO 1000))
+        THEN
+            ADD D TO SUM1
+            COMPUTE SUM1 = SUM1 - 2 * PREV
+        ELSE
+            MOVE 4 TO ERR
+        END-IF
+    ELSE
+        ADD D TO SUM1
+    END-IF.
 END-DOMATH.
+
+*>Reports whatever construction problem stopped the conversion.
+WRITE-ERROR-MESS.
+    IF ERR IS EQUAL TO 2 THEN
+        MOVE 'ILLEGAL ROMAN NUMERAL CHARACTER' TO ERROR-TEXT
+    ELSE
+        IF ERR IS EQUAL TO 3 THEN
+            MOVE 'TOO MANY REPEATED NUMERALS' TO ERROR-TEXT
+        ELSE
+            IF ERR IS EQUAL TO 4 THEN
+                MOVE 'INVALID SUBTRACTIVE PAIR' TO ERROR-TEXT
+            ELSE
+                IF ERR IS EQUAL TO 5 THEN
+                    MOVE 'INVALID NUMERAL COUNT SUPPLIED' TO ERROR-TEXT
+                ELSE
+                    MOVE 'ILLEGAL ROMAN NUMERAL' TO ERROR-TEXT
+                END-IF
+            END-IF
+        END-IF
+    END-IF.
+    OPEN OUTPUT STANDARD-OUTPUT
+    WRITE STDOUT-RECORD FROM ERROR-MESS AFTER ADVANCING 1 LINE
+    CLOSE STANDARD-OUTPUT.
+END-WRITE-ERROR-MESS.
+
+*>Appends this call's inputs and outcome to the audit trail.
+WRITE-LOG.
+    MOVE SPACES TO CONVLOG-RECORD.
+    MOVE ARRAY-AREA TO CONVLOG-S.
+    MOVE M TO CONVLOG-M.
+    MOVE SUM1 TO CONVLOG-SUM1.
+    MOVE ERR TO CONVLOG-ERR.
+    MOVE CASE-IND TO CONVLOG-CASE-IND.
+    OPEN EXTEND CONVLOG-FILE.
+    IF CONVLOG-STATUS IS EQUAL TO '35'
+        OPEN OUTPUT CONVLOG-FILE
+    END-IF.
+    WRITE CONVLOG-RECORD.
+    CLOSE CONVLOG-FILE.
+END-WRITE-LOG.
 GOBACK.
