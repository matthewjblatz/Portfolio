@@ -0,0 +1,70 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. rconv.
+ENVIRONMENT DIVISION.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+77  T         PICTURE S99 USAGE IS COMPUTATIONAL.
+77  K         PICTURE S99 USAGE IS COMPUTATIONAL.
+77  REMAINING PICTURE S9(8) USAGE IS COMPUTATIONAL.
+
+*>Descending value/numeral pairs used to build the Roman numeral one
+*>digit-group at a time - the standard table-driven way to go the
+*>other direction from CONV's character-by-character parse.
+01 ROMAN-VALUES.
+    02 FILLER PICTURE X(06) VALUE '1000M '.
+    02 FILLER PICTURE X(06) VALUE '0900CM'.
+    02 FILLER PICTURE X(06) VALUE '0500D '.
+    02 FILLER PICTURE X(06) VALUE '0400CD'.
+    02 FILLER PICTURE X(06) VALUE '0100C '.
+    02 FILLER PICTURE X(06) VALUE '0090XC'.
+    02 FILLER PICTURE X(06) VALUE '0050L '.
+    02 FILLER PICTURE X(06) VALUE '0040XL'.
+    02 FILLER PICTURE X(06) VALUE '0010X '.
+    02 FILLER PICTURE X(06) VALUE '0009IX'.
+    02 FILLER PICTURE X(06) VALUE '0005V '.
+    02 FILLER PICTURE X(06) VALUE '0004IV'.
+    02 FILLER PICTURE X(06) VALUE '0001I '.
+01 ROMAN-TABLE REDEFINES ROMAN-VALUES.
+    02 ROMAN-ENTRY OCCURS 13 TIMES.
+       03 ROMAN-VALUE PICTURE 9(4).
+       03 ROMAN-TEXT  PICTURE X(02).
+
+LINKAGE SECTION.
+COPY "convparm.cpy".
+COPY "arrarea.cpy".
+
+*>Sibling of CONV that goes the other way: SUM1 comes in as the value
+*>to render and ARRAY-AREA/S and M come back holding the numeral text
+*>and its length, so a caller doesn't need a different linkage shape
+*>for reports that print edition or appendix numbers as Roman text.
+PROCEDURE DIVISION USING ARRAY-AREA, M, ERR, SUM1.
+    MOVE 1 TO ERR.
+    MOVE ZERO TO M.
+    MOVE SPACES TO ARRAY-AREA.
+    IF SUM1 IS LESS THAN 1 OR SUM1 IS GREATER THAN 3999
+        MOVE 6 TO ERR
+    ELSE
+        MOVE SUM1 TO REMAINING
+        PERFORM BUILD-NUMERAL THRU BUILD-NUMERAL-EXIT VARYING T FROM 1 BY 1
+            UNTIL T IS GREATER THAN 13 OR REMAINING IS EQUAL TO ZERO
+    END-IF.
+    GOBACK.
+
+BUILD-NUMERAL.
+    PERFORM EMIT-DIGIT-GROUP THRU EMIT-DIGIT-GROUP-EXIT
+        UNTIL REMAINING IS LESS THAN ROMAN-VALUE(T).
+BUILD-NUMERAL-EXIT.
+    EXIT.
+
+EMIT-DIGIT-GROUP.
+    SUBTRACT ROMAN-VALUE(T) FROM REMAINING.
+    PERFORM APPEND-CHAR THRU APPEND-CHAR-EXIT VARYING K FROM 1 BY 1
+        UNTIL K IS GREATER THAN 2 OR ROMAN-TEXT(T)(K:1) IS EQUAL TO SPACE.
+EMIT-DIGIT-GROUP-EXIT.
+    EXIT.
+
+APPEND-CHAR.
+    ADD 1 TO M.
+    MOVE ROMAN-TEXT(T)(K:1) TO S(M).
+APPEND-CHAR-EXIT.
+    EXIT.
