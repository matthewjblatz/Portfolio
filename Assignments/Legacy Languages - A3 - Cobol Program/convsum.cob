@@ -0,0 +1,150 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. convsum.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CONVLOG-FILE ASSIGN TO "CONVLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CONVLOG-STATUS.
+    SELECT CONVSUM-FILE ASSIGN TO "CONVSUM"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD CONVLOG-FILE.
+    COPY "convlog.cpy".
+
+FD CONVSUM-FILE.
+    01 CONVSUM-RECORD PICTURE X(60).
+    01 TOTAL-LINE REDEFINES CONVSUM-RECORD.
+       02 TOTAL-LINE-LABEL PICTURE X(28).
+       02 TOTAL-LINE-COUNT PICTURE Z(7)9.
+       02 FILLER           PICTURE X(24).
+    01 SUCCESS-LINE REDEFINES CONVSUM-RECORD.
+       02 SUCCESS-LINE-LABEL PICTURE X(28).
+       02 SUCCESS-LINE-COUNT PICTURE Z(7)9.
+       02 FILLER             PICTURE X(24).
+    01 FAILRATE-LINE REDEFINES CONVSUM-RECORD.
+       02 FAILRATE-LINE-LABEL PICTURE X(28).
+       02 FAILRATE-LINE-VALUE PICTURE Z(3)9.99.
+       02 FILLER              PICTURE X(23).
+    01 CASEFOLD-LINE REDEFINES CONVSUM-RECORD.
+       02 CASEFOLD-LINE-LABEL PICTURE X(28).
+       02 CASEFOLD-LINE-COUNT PICTURE Z(7)9.
+       02 FILLER              PICTURE X(24).
+    01 ERRCODE-LINE REDEFINES CONVSUM-RECORD.
+       02 ERRCODE-LINE-LABEL PICTURE X(20).
+       02 ERRCODE-LINE-CODE  PICTURE 9.
+       02 FILLER             PICTURE X(03).
+       02 ERRCODE-LINE-COUNT PICTURE Z(7)9.
+       02 FILLER             PICTURE X(20).
+
+WORKING-STORAGE SECTION.
+77  EOF-SWITCH    PICTURE X(1) VALUE 'N'.
+    88 END-OF-LOG VALUE 'Y'.
+    88 MORE-LOG   VALUE 'N'.
+77  TOTAL-COUNT   PICTURE 9(8) USAGE IS COMPUTATIONAL.
+77  SUCCESS-COUNT PICTURE 9(8) USAGE IS COMPUTATIONAL.
+77  FAIL-COUNT    PICTURE 9(8) USAGE IS COMPUTATIONAL.
+77  CASEFOLD-COUNT PICTURE 9(8) USAGE IS COMPUTATIONAL.
+77  FAIL-PERCENT  PICTURE 999V99 USAGE IS COMPUTATIONAL-3.
+77  CODE-INDEX    PICTURE S9    USAGE IS COMPUTATIONAL.
+77  CONVLOG-STATUS PICTURE X(02).
+01  ERR-TALLY.
+    02 ERR-COUNT-BY-CODE PICTURE 9(8) USAGE IS COMPUTATIONAL OCCURS 5 TIMES.
+
+*>Reads back everything CONV logged for a run and tallies volume and
+*>failure rate by ERR code, so operations can tell at a glance whether
+*>a submitting department's numeral file is clean or needs kicking back.
+PROCEDURE DIVISION.
+MAINLINE.
+    PERFORM INITIALIZE-RUN THRU INITIALIZE-RUN-EXIT.
+    PERFORM TALLY-RECORDS THRU TALLY-RECORDS-EXIT
+        UNTIL END-OF-LOG.
+    PERFORM WRITE-REPORT THRU WRITE-REPORT-EXIT.
+    PERFORM TERMINATE-RUN THRU TERMINATE-RUN-EXIT.
+    STOP RUN.
+
+*>A CONVLOG that doesn't exist yet (status 35 - typically the first
+*>run of the day, before CONV has ever been called) isn't an error
+*>here - it just means there is nothing to tally yet, so the report
+*>goes out with every count at zero instead of aborting the run.
+INITIALIZE-RUN.
+    MOVE ZERO TO TOTAL-COUNT SUCCESS-COUNT FAIL-COUNT CASEFOLD-COUNT.
+    INITIALIZE ERR-TALLY.
+    OPEN INPUT CONVLOG-FILE.
+    OPEN OUTPUT CONVSUM-FILE.
+    IF CONVLOG-STATUS IS EQUAL TO '35'
+        MOVE 'Y' TO EOF-SWITCH
+    ELSE
+        PERFORM READ-LOG THRU READ-LOG-EXIT
+    END-IF.
+INITIALIZE-RUN-EXIT.
+    EXIT.
+
+READ-LOG.
+    READ CONVLOG-FILE
+        AT END MOVE 'Y' TO EOF-SWITCH
+    END-READ.
+READ-LOG-EXIT.
+    EXIT.
+
+TALLY-RECORDS.
+    ADD 1 TO TOTAL-COUNT.
+    MOVE CONVLOG-ERR TO CODE-INDEX.
+    ADD 1 TO ERR-COUNT-BY-CODE(CODE-INDEX).
+    IF CONVLOG-ERR IS EQUAL TO 1
+        ADD 1 TO SUCCESS-COUNT
+    ELSE
+        ADD 1 TO FAIL-COUNT
+    END-IF.
+    IF CONVLOG-CASE-IND IS EQUAL TO 'Y'
+        ADD 1 TO CASEFOLD-COUNT
+    END-IF.
+    PERFORM READ-LOG THRU READ-LOG-EXIT.
+TALLY-RECORDS-EXIT.
+    EXIT.
+
+WRITE-REPORT.
+    IF TOTAL-COUNT IS GREATER THAN ZERO
+        COMPUTE FAIL-PERCENT ROUNDED = FAIL-COUNT * 100 / TOTAL-COUNT
+    ELSE
+        MOVE ZERO TO FAIL-PERCENT
+    END-IF.
+    MOVE SPACES TO CONVSUM-RECORD.
+    MOVE 'TOTAL CONVERSIONS ATTEMPTED' TO TOTAL-LINE-LABEL.
+    MOVE TOTAL-COUNT TO TOTAL-LINE-COUNT.
+    WRITE CONVSUM-RECORD.
+    MOVE SPACES TO CONVSUM-RECORD.
+    MOVE 'SUCCESSFUL CONVERSIONS'      TO SUCCESS-LINE-LABEL.
+    MOVE SUCCESS-COUNT TO SUCCESS-LINE-COUNT.
+    WRITE CONVSUM-RECORD.
+    MOVE SPACES TO CONVSUM-RECORD.
+    MOVE 'FAILURE RATE PERCENT'        TO FAILRATE-LINE-LABEL.
+    MOVE FAIL-PERCENT TO FAILRATE-LINE-VALUE.
+    WRITE CONVSUM-RECORD.
+    MOVE SPACES TO CONVSUM-RECORD.
+    MOVE 'CASE-FOLDED CONVERSIONS'    TO CASEFOLD-LINE-LABEL.
+    MOVE CASEFOLD-COUNT TO CASEFOLD-LINE-COUNT.
+    WRITE CONVSUM-RECORD.
+    PERFORM WRITE-ERRCODE-LINE THRU WRITE-ERRCODE-LINE-EXIT
+        VARYING CODE-INDEX FROM 1 BY 1 UNTIL CODE-INDEX IS GREATER THAN 5.
+WRITE-REPORT-EXIT.
+    EXIT.
+
+WRITE-ERRCODE-LINE.
+    MOVE SPACES TO CONVSUM-RECORD.
+    MOVE 'CALLS WITH ERR CODE ' TO ERRCODE-LINE-LABEL.
+    MOVE CODE-INDEX TO ERRCODE-LINE-CODE.
+    MOVE ERR-COUNT-BY-CODE(CODE-INDEX) TO ERRCODE-LINE-COUNT.
+    WRITE CONVSUM-RECORD.
+WRITE-ERRCODE-LINE-EXIT.
+    EXIT.
+
+TERMINATE-RUN.
+    IF CONVLOG-STATUS IS NOT EQUAL TO '35'
+        CLOSE CONVLOG-FILE
+    END-IF.
+    CLOSE CONVSUM-FILE.
+TERMINATE-RUN-EXIT.
+    EXIT.
