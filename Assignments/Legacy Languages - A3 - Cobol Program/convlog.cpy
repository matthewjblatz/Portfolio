@@ -0,0 +1,12 @@
+*>CONVLOG record layout, shared between CONV (which writes it) and
+*>any reporting program that reads it back (see CONVSUM).
+01 CONVLOG-RECORD.
+    02 CONVLOG-S       PICTURE X(30).
+    02 FILLER          PICTURE X(01) VALUE SPACE.
+    02 CONVLOG-M       PICTURE ZZ9.
+    02 FILLER          PICTURE X(01) VALUE SPACE.
+    02 CONVLOG-SUM1    PICTURE Z(7)9.
+    02 FILLER          PICTURE X(01) VALUE SPACE.
+    02 CONVLOG-ERR     PICTURE 9.
+    02 FILLER          PICTURE X(01) VALUE SPACE.
+    02 CONVLOG-CASE-IND PICTURE X(01).
