@@ -0,0 +1,314 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. convdrv.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CONVIN-FILE ASSIGN TO "CONVIN"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CONVIN-STATUS.
+    SELECT CONVOUT-FILE ASSIGN TO "CONVOUT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CONVOUT-STATUS.
+    SELECT CONVRST-FILE ASSIGN TO "CONVRST"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CONVRST-STATUS.
+    SELECT CONVRSTB-FILE ASSIGN TO "CONVRSTB"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CONVRSTB-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD CONVIN-FILE.
+    01 CONVIN-RECORD PICTURE X(30).
+
+FD CONVOUT-FILE.
+    01 CONVOUT-RECORD.
+       02 CONVOUT-NUMERAL PICTURE X(30).
+       02 FILLER          PICTURE X(01) VALUE SPACE.
+       02 CONVOUT-SUM1    PICTURE Z(7)9.
+       02 FILLER          PICTURE X(01) VALUE SPACE.
+       02 CONVOUT-ERR     PICTURE 9.
+       02 FILLER          PICTURE X(01) VALUE SPACE.
+       02 CONVOUT-CASE-IND PICTURE X(01).
+
+*>One checkpoint record - always rewritten, never appended to - so a
+*>large batch can pick up after the last processed record instead of
+*>reprocessing the whole file if the run abends partway through.
+*>CONVRSTB is a second generation of the same record, written on
+*>alternate checkpoints (see WRITE-CHECKPOINT) - OPEN OUTPUT truncates
+*>a LINE SEQUENTIAL file the instant it opens, so a crash while
+*>rewriting the single checkpoint record could otherwise wipe out the
+*>last known good progress along with the record being written.
+*>Alternating between two generations guarantees the one not currently
+*>being written always holds a complete, valid checkpoint.
+FD CONVRST-FILE.
+    01 CONVRST-RECORD.
+       02 RST-COUNT PICTURE 9(08).
+       02 FILLER    PICTURE X(01).
+       02 RST-SUM1  PICTURE 9(10).
+       02 FILLER    PICTURE X(01).
+       02 RST-KEY   PICTURE X(30).
+
+FD CONVRSTB-FILE.
+    01 CONVRSTB-RECORD.
+       02 RSTB-COUNT PICTURE 9(08).
+       02 FILLER     PICTURE X(01).
+       02 RSTB-SUM1  PICTURE 9(10).
+       02 FILLER     PICTURE X(01).
+       02 RSTB-KEY   PICTURE X(30).
+
+WORKING-STORAGE SECTION.
+77  I                       PICTURE S99 USAGE IS COMPUTATIONAL.
+COPY "convparm.cpy".
+COPY "arrarea.cpy".
+77  EOF-SWITCH              PICTURE X(1) VALUE 'N'.
+    88 END-OF-INPUT VALUE 'Y'.
+    88 MORE-INPUT  VALUE 'N'.
+77  RESTART-PARM            PICTURE X(1) VALUE 'N'.
+77  ARG-COUNT               PICTURE S9(04) USAGE IS COMPUTATIONAL.
+77  ARG-INDEX               PICTURE S9(04) USAGE IS COMPUTATIONAL.
+77  ARG-TEXT                PICTURE X(20).
+77  CONVIN-STATUS           PICTURE X(02).
+77  CONVIN-OPENED           PICTURE X(1) VALUE 'N'.
+    88 CONVIN-WAS-OPENED VALUE 'Y'.
+77  CONVOUT-STATUS          PICTURE X(02).
+77  CONVRST-STATUS          PICTURE X(02).
+77  CONVRSTB-STATUS         PICTURE X(02).
+77  CONVRST-GEN             PICTURE X(01) VALUE 'A'.
+    88 CONVRST-GEN-IS-A VALUE 'A'.
+77  CONVRST-A-COUNT         PICTURE 9(08) USAGE IS COMPUTATIONAL.
+77  CONVRST-A-SUM1          PICTURE 9(10) USAGE IS COMPUTATIONAL.
+77  CONVRST-A-KEY           PICTURE X(30) VALUE SPACES.
+77  CONVRST-B-COUNT         PICTURE 9(08) USAGE IS COMPUTATIONAL.
+77  CONVRST-B-SUM1          PICTURE 9(10) USAGE IS COMPUTATIONAL.
+77  CONVRST-B-KEY           PICTURE X(30) VALUE SPACES.
+77  RECORD-COUNT            PICTURE 9(08) USAGE IS COMPUTATIONAL.
+77  RECORDS-TO-SKIP         PICTURE 9(08) USAGE IS COMPUTATIONAL.
+77  SKIP-INDEX              PICTURE 9(08) USAGE IS COMPUTATIONAL.
+77  RUNNING-TOTAL           PICTURE 9(10) USAGE IS COMPUTATIONAL.
+77  LAST-KEY                PICTURE X(30) VALUE SPACES.
+
+*>Driver reads a batch of Roman numeral records, calls CONV for each,
+*>and writes the resulting totals so a batch no longer needs a
+*>throwaway test harness to exercise CONV.
+PROCEDURE DIVISION.
+MAINLINE.
+    PERFORM INITIALIZE-RUN THRU INITIALIZE-RUN-EXIT.
+    PERFORM PROCESS-RECORDS THRU PROCESS-RECORDS-EXIT
+        UNTIL END-OF-INPUT.
+    PERFORM TERMINATE-RUN THRU TERMINATE-RUN-EXIT.
+    STOP RUN.
+
+*>RESTART-PARM 'Y' resumes a run that checkpointed partway through -
+*>CONVRST carries how many CONVIN records are already accounted for so
+*>they can be skipped rather than reprocessed (and re-added to SUM1).
+*>A missing CONVIN (an overnight run pointed at a file that never
+*>landed) is the one condition this driver can't recover from, so it
+*>is reported and the run ends cleanly instead of abending on the OPEN.
+INITIALIZE-RUN.
+    PERFORM PARSE-COMMAND-LINE THRU PARSE-COMMAND-LINE-EXIT.
+    MOVE ZERO TO RECORD-COUNT.
+    MOVE ZERO TO RUNNING-TOTAL.
+    OPEN INPUT CONVIN-FILE.
+    IF CONVIN-STATUS IS NOT EQUAL TO '00'
+        DISPLAY 'CONVDRV: CONVIN NOT FOUND, STATUS ' CONVIN-STATUS
+        MOVE 'Y' TO EOF-SWITCH
+    ELSE
+        MOVE 'Y' TO CONVIN-OPENED
+        IF RESTART-PARM IS EQUAL TO 'Y' OR 'y'
+            PERFORM RESTORE-CHECKPOINT THRU RESTORE-CHECKPOINT-EXIT
+            OPEN EXTEND CONVOUT-FILE
+            IF CONVOUT-STATUS IS EQUAL TO '35'
+                OPEN OUTPUT CONVOUT-FILE
+            END-IF
+        ELSE
+            OPEN OUTPUT CONVOUT-FILE
+        END-IF
+        PERFORM READ-INPUT THRU READ-INPUT-EXIT
+    END-IF.
+INITIALIZE-RUN-EXIT.
+    EXIT.
+
+*>ACCEPT ... FROM COMMAND-LINE hands back the whole command line as one
+*>string, so a caller invoking "convdrv -RESTART Y" needs the
+*>individual argument tokens, not the first byte of the line - walk
+*>ARGUMENT-NUMBER/ARGUMENT-VALUE instead so the Y can be anywhere on
+*>the line (a bare "convdrv Y" or a "-RESTART Y" flag pair both work).
+PARSE-COMMAND-LINE.
+    MOVE 'N' TO RESTART-PARM.
+    ACCEPT ARG-COUNT FROM ARGUMENT-NUMBER.
+    PERFORM CHECK-ARG THRU CHECK-ARG-EXIT VARYING ARG-INDEX FROM 1 BY 1
+        UNTIL ARG-INDEX IS GREATER THAN ARG-COUNT.
+PARSE-COMMAND-LINE-EXIT.
+    EXIT.
+
+CHECK-ARG.
+    DISPLAY ARG-INDEX UPON ARGUMENT-NUMBER.
+    ACCEPT ARG-TEXT FROM ARGUMENT-VALUE.
+    IF ARG-TEXT IS EQUAL TO 'Y' OR 'y'
+        MOVE 'Y' TO RESTART-PARM
+    END-IF.
+CHECK-ARG-EXIT.
+    EXIT.
+
+*>Reads both checkpoint generations left by the interrupted run and
+*>fast forwards CONVIN past the records the more advanced one already
+*>covers. Only one generation is ever being rewritten at a time (see
+*>WRITE-CHECKPOINT), so whichever of the two has the higher RST-COUNT
+*>is the complete, valid one to trust - the other is either the prior
+*>generation or (on the very first checkpoint of a run) still empty.
+*>A missing or empty pair just means nothing to resume - start from
+*>the top. The next write continues the alternation by targeting
+*>whichever generation was NOT just restored, refreshing the stale one
+*>instead of immediately re-truncating the one just trusted.
+RESTORE-CHECKPOINT.
+    MOVE ZERO TO RECORDS-TO-SKIP.
+    MOVE ZERO TO CONVRST-A-COUNT.
+    MOVE ZERO TO CONVRST-B-COUNT.
+    OPEN INPUT CONVRST-FILE.
+    IF CONVRST-STATUS IS EQUAL TO '00'
+        READ CONVRST-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE RST-COUNT TO CONVRST-A-COUNT
+                MOVE RST-SUM1 TO CONVRST-A-SUM1
+                MOVE RST-KEY TO CONVRST-A-KEY
+        END-READ
+        CLOSE CONVRST-FILE
+    END-IF.
+    OPEN INPUT CONVRSTB-FILE.
+    IF CONVRSTB-STATUS IS EQUAL TO '00'
+        READ CONVRSTB-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE RSTB-COUNT TO CONVRST-B-COUNT
+                MOVE RSTB-SUM1 TO CONVRST-B-SUM1
+                MOVE RSTB-KEY TO CONVRST-B-KEY
+        END-READ
+        CLOSE CONVRSTB-FILE
+    END-IF.
+    IF CONVRST-A-COUNT IS GREATER THAN OR EQUAL TO CONVRST-B-COUNT
+        MOVE CONVRST-A-COUNT TO RECORD-COUNT
+        MOVE CONVRST-A-SUM1 TO RUNNING-TOTAL
+        MOVE CONVRST-A-KEY TO LAST-KEY
+        MOVE 'B' TO CONVRST-GEN
+    ELSE
+        MOVE CONVRST-B-COUNT TO RECORD-COUNT
+        MOVE CONVRST-B-SUM1 TO RUNNING-TOTAL
+        MOVE CONVRST-B-KEY TO LAST-KEY
+        MOVE 'A' TO CONVRST-GEN
+    END-IF.
+    MOVE RECORD-COUNT TO RECORDS-TO-SKIP.
+    PERFORM SKIP-PROCESSED THRU SKIP-PROCESSED-EXIT
+        VARYING SKIP-INDEX FROM 1 BY 1
+        UNTIL SKIP-INDEX IS GREATER THAN RECORDS-TO-SKIP.
+RESTORE-CHECKPOINT-EXIT.
+    EXIT.
+
+SKIP-PROCESSED.
+    READ CONVIN-FILE
+        AT END MOVE 'Y' TO EOF-SWITCH
+    END-READ.
+SKIP-PROCESSED-EXIT.
+    EXIT.
+
+READ-INPUT.
+    READ CONVIN-FILE
+        AT END MOVE 'Y' TO EOF-SWITCH
+    END-READ.
+READ-INPUT-EXIT.
+    EXIT.
+
+PROCESS-RECORDS.
+    PERFORM LOAD-ARRAY THRU LOAD-ARRAY-EXIT.
+    CALL "conv" USING ARRAY-AREA, M, ERR, SUM1, CASE-IND.
+    MOVE SPACES TO CONVOUT-RECORD.
+    MOVE CONVIN-RECORD TO CONVOUT-NUMERAL.
+    MOVE SUM1 TO CONVOUT-SUM1.
+    MOVE ERR TO CONVOUT-ERR.
+    MOVE CASE-IND TO CONVOUT-CASE-IND.
+    WRITE CONVOUT-RECORD.
+    ADD 1 TO RECORD-COUNT.
+    ADD SUM1 TO RUNNING-TOTAL.
+    MOVE CONVIN-RECORD TO LAST-KEY.
+    CLOSE CONVOUT-FILE.
+    OPEN EXTEND CONVOUT-FILE.
+    PERFORM WRITE-CHECKPOINT THRU WRITE-CHECKPOINT-EXIT.
+    PERFORM READ-INPUT THRU READ-INPUT-EXIT.
+PROCESS-RECORDS-EXIT.
+    EXIT.
+
+*>CONVRST/CONVRSTB alternate holding this run's latest progress, one
+*>generation per checkpoint, so a restart never has more than one
+*>stale, safely-truncated file and one fully-written, trustworthy one
+*>to read (see the FD comment above and RESTORE-CHECKPOINT). Rewritten
+*>after every CONVOUT write (not on a periodic interval) so RST-COUNT
+*>always exactly equals the number of records sitting in CONVOUT - a
+*>restart's "skip this many CONVIN records, then EXTEND CONVOUT" can
+*>only stay correct if the two never have a chance to drift apart.
+*>CONVOUT is closed and reopened in EXTEND mode just above, before
+*>this checkpoint is written, so an interrupted run can never leave
+*>CONVOUT holding buffered-but-unflushed records the checkpoint
+*>doesn't know about either - CLOSE forces those records to disk the
+*>same way it already does for the checkpoint generation below.
+WRITE-CHECKPOINT.
+    IF CONVRST-GEN-IS-A
+        MOVE SPACES TO CONVRST-RECORD
+        MOVE RECORD-COUNT TO RST-COUNT
+        MOVE RUNNING-TOTAL TO RST-SUM1
+        MOVE LAST-KEY TO RST-KEY
+        OPEN OUTPUT CONVRST-FILE
+        WRITE CONVRST-RECORD
+        CLOSE CONVRST-FILE
+        MOVE 'B' TO CONVRST-GEN
+    ELSE
+        MOVE SPACES TO CONVRSTB-RECORD
+        MOVE RECORD-COUNT TO RSTB-COUNT
+        MOVE RUNNING-TOTAL TO RSTB-SUM1
+        MOVE LAST-KEY TO RSTB-KEY
+        OPEN OUTPUT CONVRSTB-FILE
+        WRITE CONVRSTB-RECORD
+        CLOSE CONVRSTB-FILE
+        MOVE 'A' TO CONVRST-GEN
+    END-IF.
+WRITE-CHECKPOINT-EXIT.
+    EXIT.
+
+*>Numeral records are left-justified and space padded, so the length
+*>CONV needs in M is just the position of the last non-space column.
+LOAD-ARRAY.
+    MOVE ZERO TO M.
+    MOVE SPACES TO ARRAY-AREA.
+    PERFORM FIND-LENGTH THRU FIND-LENGTH-EXIT VARYING I FROM 1 BY 1
+        UNTIL I IS GREATER THAN 30.
+LOAD-ARRAY-EXIT.
+    EXIT.
+
+FIND-LENGTH.
+    IF CONVIN-RECORD(I:1) IS NOT EQUAL TO SPACE
+        MOVE CONVIN-RECORD(I:1) TO S(I)
+        MOVE I TO M
+    END-IF.
+FIND-LENGTH-EXIT.
+    EXIT.
+
+*>Run finished clean end to end, so both checkpoint generations are
+*>stale - clear them to empty files rather than leave a completed
+*>run's progress record around to be mistaken for a partial one on the
+*>next -RESTART Y. A run that never got past a missing CONVIN never
+*>opened CONVOUT and must not touch CONVRST/CONVRSTB either - clearing
+*>them here would throw away a real checkpoint left by an earlier,
+*>genuinely partial run.
+TERMINATE-RUN.
+    IF CONVIN-WAS-OPENED
+        CLOSE CONVIN-FILE
+        CLOSE CONVOUT-FILE
+        OPEN OUTPUT CONVRST-FILE
+        CLOSE CONVRST-FILE
+        OPEN OUTPUT CONVRSTB-FILE
+        CLOSE CONVRSTB-FILE
+    END-IF.
+TERMINATE-RUN-EXIT.
+    EXIT.
