@@ -0,0 +1,5 @@
+*>Roman numeral character table shared by CONV, RCONV and their
+*>callers. Length is carried separately in M (see convparm.cpy) -
+*>ARRAY-AREA is always the full 30-byte table regardless of M.
+01  ARRAY-AREA.
+    02 S PICTURE X(1) OCCURS 30 TIMES.
