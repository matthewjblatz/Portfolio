@@ -0,0 +1,22 @@
+*>Parameter block shared by CONV, RCONV and their callers.
+*>
+*>M    - length of the numeral in ARRAY-AREA/S (CONV: supplied by the
+*>       caller; RCONV: returned to the caller).
+*>ERR  - 1 success
+*>       2 illegal (unrecognized) character
+*>       3 too many repeated numerals (I/X/C/M more than three times in
+*>         a row, or V/L/D appearing more than once anywhere at all)
+*>       4 invalid subtractive pair
+*>       5 M supplied outside 1 thru 30
+*>       6 RCONV: SUM1 supplied outside 1 thru 3999
+*>SUM1 - CONV: the converted decimal value, returned to the caller.
+*>       RCONV: the decimal value to render, supplied by the caller.
+*>CASE-IND - CONV only: 'Y' if any letter in ARRAY-AREA/S had to be
+*>           case-folded to recognize it, 'N' otherwise. Informational
+*>           only - it never affects ERR or SUM1.
+77  M        PICTURE S99 USAGE IS COMPUTATIONAL.
+77  ERR      PICTURE S9 USAGE IS COMPUTATIONAL-3.
+77  SUM1     PICTURE S9(8) USAGE IS COMPUTATIONAL.
+77  CASE-IND PICTURE X(01).
+    88 CASE-FOLDED     VALUE 'Y'.
+    88 CASE-NOT-FOLDED VALUE 'N'.
